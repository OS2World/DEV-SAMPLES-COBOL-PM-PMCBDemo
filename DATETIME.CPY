@@ -0,0 +1,13 @@
+      *---------------------------------------------------------*
+      * DATETIME.CPY  --  OS/2 DATETIME structure, the argument to
+      * DosGetDateTime.
+      *---------------------------------------------------------*
+       03  dt-hour                 pic 99    comp-5.
+       03  dt-minute               pic 99    comp-5.
+       03  dt-second               pic 99    comp-5.
+       03  dt-hundredth            pic 99    comp-5.
+       03  dt-timezone             pic s9(4) comp-5.
+       03  dt-day                  pic 99    comp-5.
+       03  dt-month                pic 99    comp-5.
+       03  dt-year                 pic 9(4)  comp-5.
+       03  dt-weekday              pic 99    comp-5.
