@@ -0,0 +1,7 @@
+      *---------------------------------------------------------*
+      * RECTL.CPY  --  PM rectangle, long (32-bit) co-ordinates
+      *---------------------------------------------------------*
+           03  RECTL-xLeft             pic s9(9) comp-5.
+           03  RECTL-yBottom           pic s9(9) comp-5.
+           03  RECTL-xRight            pic s9(9) comp-5.
+           03  RECTL-yTop              pic s9(9) comp-5.
