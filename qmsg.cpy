@@ -0,0 +1,14 @@
+      *---------------------------------------------------------*
+      * QMSG.CPY  --  PM message-queue message structure, used
+      * as the target of WinGetMsg/WinPeekMsg.
+      *---------------------------------------------------------*
+       03  qmsg.
+           05  qmsg-hwnd               pic 9(9) comp-5.
+           05  qmsg-msg                pic 9(9) comp-5.
+           05  qmsg-mp1                pic 9(9) comp-5.
+           05  qmsg-mp2                pic 9(9) comp-5.
+           05  qmsg-time                pic 9(9) comp-5.
+           05  qmsg-ptl.
+               07  qmsg-x              pic s9(9) comp-5.
+               07  qmsg-y              pic s9(9) comp-5.
+           05  qmsg-reserved            pic 9(9) comp-5.
