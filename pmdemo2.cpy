@@ -0,0 +1,65 @@
+      *---------------------------------------------------------*
+      * PMDEMO2.CPY
+      *
+      * Resource identifiers for PMDEMO2.CBL, matching the menu
+      * and dialog templates in PMDEMO2.RC.
+      *---------------------------------------------------------*
+       78  ID-RESOURCE                 value 100.
+
+       78  IDM-ENTRIES                 value 101.
+       78  IDM-ABOUT                   value 102.
+
+      *    IDM-PRINT is not part of this tree's (missing) menu
+      *    template either; main section inserts it into the frame's
+      *    menu at run time with MM-INSERTITEM right after
+      *    create-client-window returns, the same way
+      *    IDD-BROWSEBTN/IDD-DELETEBTN are created for the key dialog.
+       78  IDM-PRINT                   value 103.
+
+       78  IDD-ABOUT                   value 200.
+
+       78  IDD-KEY                     value 210.
+       78  IDD-ENTRYFLDKEY              value 211.
+       78  IDD-KEYDISPLAY               value 212.
+
+      *    IDD-BROWSEBTN/IDD-DELETEBTN identify pushbuttons that are
+      *    not part of the IDD-KEY dialog template (this tree does
+      *    not carry PMDEMO2.RC); KeyDlgProc creates them as child
+      *    windows of the dialog at WM-INITDLG time instead.
+       78  IDD-BROWSEBTN                value 213.
+       78  IDD-DELETEBTN                value 214.
+
+      *    IDD-ENTRYFLDYEAR identifies the 4-digit year entry field
+      *    appended next to IDD-ENTRYFLDKEY; like the browse/delete
+      *    buttons above, KeyDlgProc creates it at WM-INITDLG time.
+       78  IDD-ENTRYFLDYEAR             value 215.
+
+      *    IDD-ENTRYFLDKEY2/IDD-ENTRYFLDYEAR2 identify an optional
+      *    second key/year pair, entered on the same key dialog, that
+      *    lets the sales graph plot a second key's figures alongside
+      *    the first one for comparison. Created at run time the same
+      *    way as the fields above.
+       78  IDD-ENTRYFLDKEY2             value 216.
+       78  IDD-ENTRYFLDYEAR2            value 217.
+
+       78  IDD-DATA                    value 220.
+       78  IDD-ENTRYFLDJAN              value 221.
+       78  IDD-ENTRYFLDFEB              value 222.
+       78  IDD-ENTRYFLDMAR              value 223.
+       78  IDD-ENTRYFLDAPR              value 224.
+       78  IDD-ENTRYFLDMAY              value 225.
+       78  IDD-ENTRYFLDJUN              value 226.
+       78  IDD-ENTRYFLDJUL              value 227.
+       78  IDD-ENTRYFLDAUG              value 228.
+       78  IDD-ENTRYFLDSEP              value 229.
+       78  IDD-ENTRYFLDOCT              value 230.
+       78  IDD-ENTRYFLDNOV              value 231.
+       78  IDD-ENTRYFLDDEC              value 232.
+
+      *    IDD-TOTALDISPLAY/IDD-AVGDISPLAY identify static-text
+      *    fields that show the running annual total and monthly
+      *    average; like IDD-ENTRYFLDYEAR above, DataDlgProc creates
+      *    them at WM-MYMESSAGE time since this tree carries no
+      *    IDD-DATA resource template to add them to.
+       78  IDD-TOTALDISPLAY             value 233.
+       78  IDD-AVGDISPLAY               value 234.
