@@ -0,0 +1,54 @@
+      *---------------------------------------------------------*
+      * FONTMETR.CPY  --  FONTMETRICS structure, returned by
+      * GpiQueryFontMetrics.
+      *---------------------------------------------------------*
+           03  FONTMETRICS.
+               05  FONTMETRICS-szFamilyname     pic x(32).
+               05  FONTMETRICS-szFacename       pic x(32).
+               05  FONTMETRICS-idRegistry       pic 9(4) comp-5.
+               05  FONTMETRICS-usCodePage       pic 9(4) comp-5.
+               05  FONTMETRICS-lEmHeight        pic s9(9) comp-5.
+               05  FONTMETRICS-lXHeight         pic s9(9) comp-5.
+               05  FONTMETRICS-lMaxAscender     pic s9(9) comp-5.
+               05  FONTMETRICS-lMaxDescender    pic s9(9) comp-5.
+               05  FONTMETRICS-lLowerCaseAscent pic s9(9) comp-5.
+               05  FONTMETRICS-lLowerCaseDescent pic s9(9) comp-5.
+               05  FONTMETRICS-lInternalLeading pic s9(9) comp-5.
+               05  FONTMETRICS-lExternalLeading pic s9(9) comp-5.
+               05  FONTMETRICS-lAveCharWidth    pic s9(9) comp-5.
+               05  FONTMETRICS-lMaxCharInc      pic s9(9) comp-5.
+               05  FONTMETRICS-lEmInc           pic s9(9) comp-5.
+               05  FONTMETRICS-lMaxBaselineExt  pic s9(9) comp-5.
+               05  FONTMETRICS-sCharSlope       pic s9(4) comp-5.
+               05  FONTMETRICS-sInlineDir       pic s9(4) comp-5.
+               05  FONTMETRICS-sCharRot         pic s9(4) comp-5.
+               05  FONTMETRICS-usWeightClass    pic 9(4) comp-5.
+               05  FONTMETRICS-usWidthClass     pic 9(4) comp-5.
+               05  FONTMETRICS-sXDeviceRes      pic s9(4) comp-5.
+               05  FONTMETRICS-sYDeviceRes      pic s9(4) comp-5.
+               05  FONTMETRICS-lFirstChar       pic s9(4) comp-5.
+               05  FONTMETRICS-lLastChar        pic s9(4) comp-5.
+               05  FONTMETRICS-lDefaultChar     pic s9(4) comp-5.
+               05  FONTMETRICS-lBreakChar       pic s9(4) comp-5.
+               05  FONTMETRICS-sNominalPointSize pic s9(4) comp-5.
+               05  FONTMETRICS-sMinimumPointSize pic s9(4) comp-5.
+               05  FONTMETRICS-sMaximumPointSize pic s9(4) comp-5.
+               05  FONTMETRICS-fsType           pic 9(4) comp-5.
+               05  FONTMETRICS-fsDefn           pic 9(4) comp-5.
+               05  FONTMETRICS-fsSelection      pic 9(4) comp-5.
+               05  FONTMETRICS-fsCapabilities   pic 9(4) comp-5.
+               05  FONTMETRICS-lSubscriptXSize  pic s9(9) comp-5.
+               05  FONTMETRICS-lSubscriptYSize  pic s9(9) comp-5.
+               05  FONTMETRICS-lSubscriptXOffset pic s9(9) comp-5.
+               05  FONTMETRICS-lSubscriptYOffset pic s9(9) comp-5.
+               05  FONTMETRICS-lSuperscriptXSize pic s9(9) comp-5.
+               05  FONTMETRICS-lSuperscriptYSize pic s9(9) comp-5.
+               05  FONTMETRICS-lSuperscriptXOffset pic s9(9) comp-5.
+               05  FONTMETRICS-lSuperscriptYOffset pic s9(9) comp-5.
+               05  FONTMETRICS-lUnderscoreSize  pic s9(9) comp-5.
+               05  FONTMETRICS-lUnderscorePosition pic s9(9) comp-5.
+               05  FONTMETRICS-lStrikeoutSize   pic s9(9) comp-5.
+               05  FONTMETRICS-lStrikeoutPosition pic s9(9) comp-5.
+               05  FONTMETRICS-lKerningPairs    pic s9(9) comp-5.
+               05  FONTMETRICS-sFamilyClass     pic s9(4) comp-5.
+               05  FONTMETRICS-szDeviceName     pic x(32).
