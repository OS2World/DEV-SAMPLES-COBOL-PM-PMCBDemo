@@ -19,11 +19,31 @@
            record key is file-record-key
            access is dynamic.
 
+           select AuditFile assign "demoaud.log"
+           organization is sequential.
+
        file section.
        fd  PmFile.
-       01  PmFileRecord.
-            03 file-record-key     pic x(5).
-            03 file-field-contents pic x(48).
+           copy "PMFILE.CPY".
+
+      *    AuditRecord is appended to by write-audit-record every
+      *    time save-record-to-disk writes or rewrites a PmFileRecord,
+      *    so a key's change history can be reconstructed later.
+       fd  AuditFile.
+       01  AuditRecord.
+           03  audit-key              pic x(10).
+           03  audit-timestamp.
+               05  audit-year         pic 9(4).
+               05  audit-month        pic 99.
+               05  audit-day          pic 99.
+               05  audit-hour         pic 99.
+               05  audit-minute       pic 99.
+               05  audit-second       pic 99.
+           03  audit-action           pic x(7).
+           03  audit-old-contents.
+               05  audit-old-amt      pic 9(7)v99 comp-3 occurs 12.
+           03  audit-new-contents.
+               05  audit-new-amt      pic 9(7)v99 comp-3 occurs 12.
 
        working-storage section.
 
@@ -48,6 +68,12 @@
            copy "DRO.78".
            copy "SWP.78".
            copy "PATSYM.78".
+           copy "BS.78".
+           copy "SS.78".
+           copy "FID.78".
+           copy "MM.78".
+           copy "DEV.78".
+           copy "CAPS.78".
       *---------------------------------------------------------*
        78  WM-MYMESSAGE            value H"1001".
       *---------------------------------------------------------*
@@ -73,6 +99,14 @@
            03  Header-text.
                05                  pic x(11)  value "Sales for: ".
                05  title-key       pic x(6).
+               05                  pic x(1)   value space.
+               05  title-year      pic x(4).
+      *        title-vs/title-key2/title-year2 stay blank unless a
+      *        second key was entered for comparison.
+               05  title-vs        pic x(4).
+               05  title-key2      pic x(6).
+               05                  pic x(1)   value space.
+               05  title-year2     pic x(4).
                05                  pic x      value x"00".
            03  nullText            pic x      value x"00".
            03  loop-flag           pic x      value 'C'.
@@ -118,40 +152,60 @@
         01  MY-MB                  pic 9(4) comp-5.
 
         01  entry-field-contents.
-            03 Jan-entry-data        pic x(3).
+            03 Jan-entry-data        pic x(10).
             03                       pic x value x"00".
-            03 Feb-entry-data        pic x(3).
+            03 Feb-entry-data        pic x(10).
             03                       pic x value x"00".
-            03 Mar-entry-data        pic x(3).
+            03 Mar-entry-data        pic x(10).
             03                       pic x value x"00".
-            03 Apr-entry-data        pic x(3).
+            03 Apr-entry-data        pic x(10).
             03                       pic x value x"00".
-            03 May-entry-data        pic x(3).
+            03 May-entry-data        pic x(10).
             03                       pic x value x"00".
-            03 Jun-entry-data        pic x(3).
+            03 Jun-entry-data        pic x(10).
             03                       pic x value x"00".
-            03 Jul-entry-data        pic x(3).
+            03 Jul-entry-data        pic x(10).
             03                       pic x value x"00".
-            03 Aug-entry-data        pic x(3).
+            03 Aug-entry-data        pic x(10).
             03                       pic x value x"00".
-            03 Sep-entry-data        pic x(3).
+            03 Sep-entry-data        pic x(10).
             03                       pic x value x"00".
-            03 Oct-entry-data        pic x(3).
+            03 Oct-entry-data        pic x(10).
             03                       pic x value x"00".
-            03 Nov-entry-data        pic x(3).
+            03 Nov-entry-data        pic x(10).
             03                       pic x value x"00".
-            03 Dec-entry-data        pic x(3).
+            03 Dec-entry-data        pic x(10).
             03                       pic x value x"00".
        01  redefines entry-field-contents.
-            03 entry-field-data      pic x(4) occurs 12.
+            03 entry-field-data      pic x(11) occurs 12.
        01  input-key-field.
             03  key-data             pic x(6).
+            03  key-year             pic x(4).
+            03                       pic x value x"00".
+
+      *    input-key-field2 holds an optional second key/year, typed
+      *    on the same key dialog, that the graph plots alongside the
+      *    first key for a side-by-side comparison.
+       01  input-key-field2.
+            03  key-data2            pic x(6).
+            03  key-year2            pic x(4).
             03                       pic x value x"00".
 
        01  real-numeric-values.
-           03  real-num-val          pic 9(4) comp-5 occurs 12.
+           03  real-num-val          pic 9(7)v99 comp-3 occurs 12.
+
+       01  real-numeric-values2.
+           03  real-num-val2         pic 9(7)v99 comp-3 occurs 12.
+
+       01  compare-flag              pic 99 comp-5.
+           88  compare-key-absent                value 0.
+           88  compare-key-present                value 1.
 
-       01  saved-contents            pic x(60).
+       01  running-total             pic 9(9)v99 comp-3.
+       01  running-average           pic 9(7)v99 comp-3.
+
+       01  saved-contents.
+           03 saved-month-data       pic x(11) occurs 12.
 
        01  test-char                 pic x.
        01  test-num redefines test-char pic 99 comp.
@@ -160,7 +214,106 @@
        01 entry-field-handles.
            03  hwndEntryField      pic 9(9) comp-5 occurs 12.
        01  hwndKeyField            pic 9(9) comp-5.
+       01  hwndYearField           pic 9(9) comp-5.
+       01  hwndKeyField2           pic 9(9) comp-5.
+       01  hwndYearField2          pic 9(9) comp-5.
+       01  row-y                   pic s9(9) comp-5.
+       01  month-is-even           pic 9 comp-5.
        01  hwndKeyDisplay          pic 9(9) comp-5.
+       01  hwndBrowseBtn           pic 9(9) comp-5.
+       01  hwndDeleteBtn           pic 9(9) comp-5.
+       01  hwndMenu                pic 9(9) comp-5.
+       01  hwndTotalDisplay        pic 9(9) comp-5.
+       01  hwndAvgDisplay          pic 9(9) comp-5.
+
+       01  total-display-text.
+           03                      pic x(7) value "Total: ".
+           03  total-display-amt  pic x(12).
+           03                      pic x    value x"00".
+       01  avg-display-text.
+           03                      pic x(10) value "Average: ".
+           03  avg-display-amt    pic x(10).
+           03                      pic x     value x"00".
+
+       01  print-menu-text.
+           03                      pic x(5) value "Print".
+           03                      pic x    value x"00".
+
+       01  MenuItemRec.
+           copy "MENUITEM.CPY".
+
+       01  hdcPrint                pic 9(9) comp-5.
+       01  hpsPrint                pic 9(9) comp-5.
+       01  devopen-dop.
+           03  dop-pszLogAddress      pointer.
+           03  dop-pszDriverName      pointer.
+           03  dop-pdriv              pointer.
+           03  dop-pszDataType        pointer.
+           03  dop-pszComment         pointer.
+           03  dop-pszQueueProcName   pointer.
+           03  dop-pszQueueProcParams pointer.
+           03  dop-pszSpoolerParams   pointer.
+           03  dop-pszNetworkParams   pointer.
+
+       01  printer-driver-name.
+           03                      pic x(7) value "IBMNULL".
+           03                      pic x    value x"00".
+       01  printer-queue-name.
+           03                      pic x(5) value "PRINT".
+           03                      pic x    value x"00".
+       01  print-doc-name.
+           03                      pic x(10) value "PMDEMO2".
+           03                      pic x     value x"00".
+       01  devesc-code             pic 9(9) comp-5.
+       01  devesc-length           pic s9(9) comp-5.
+       01  devesc-outlen           pic s9(9) comp-5.
+       01  print-sizl.
+           03  print-cx            pic s9(9) comp-5 value 0.
+           03  print-cy            pic s9(9) comp-5 value 0.
+
+      *    print-caps-arr receives CAPS-WIDTH/CAPS-HEIGHT from
+      *    DevQueryCaps, so the graph can be scaled to the printer
+      *    DC's own page size rather than the on-screen window's.
+       01  print-caps-arr.
+           03  print-caps-width    pic s9(9) comp-5.
+           03  print-caps-height   pic s9(9) comp-5.
+
+      *    saved-short-vars holds the on-screen cxCaps/cyChar/cyDesc/
+      *    cxClient/cyClient while print-graph substitutes the
+      *    printer PS/DC's own values for the duration of draw-graph.
+       01  saved-short-vars.
+           03  saved-cxCaps        pic s9(4) comp-5.
+           03  saved-cyChar        pic s9(4) comp-5.
+           03  saved-cyDesc        pic s9(4) comp-5.
+           03  saved-cxClient      pic s9(4) comp-5.
+           03  saved-cyClient      pic s9(4) comp-5.
+
+       01  browse-btn-text.
+           03                      pic x(6) value "Browse".
+           03                      pic x    value x"00".
+       01  delete-btn-text.
+           03                      pic x(6) value "Delete".
+           03                      pic x    value x"00".
+
+       01  browse-eof-flag         pic x value 'N'.
+           88  browse-eof                     value 'Y'.
+       01  browse-truncated-flag   pic x value 'N'.
+           88  browse-truncated               value 'Y'.
+       01  browse-ptr              pic 9(4) comp-5.
+       01  browse-key-count        pic 9(4) comp-5.
+       01  browse-message.
+           03                      pic x(16) value "Existing keys: ".
+           03  browse-list         pic x(200).
+           03                      pic x     value x"00".
+       01  no-keys-message.
+           03  pic x(22) value "No keys on file yet.".
+           03                      pic x     value x"00".
+       01  deleted-message.
+           03  pic x(22) value "Record deleted.".
+           03                      pic x     value x"00".
+       01  not-deleted-message.
+           03  pic x(30) value "No record found for that key.".
+           03                      pic x     value x"00".
 
        01  temp-mp1                pic xxxx comp-5.
        01  redefines temp-mp1.
@@ -168,8 +321,19 @@
            03  temp-mp1w2          pic xx   comp-5.
 
        01  temp-short              pic 9(4) comp-5.
-       01  temp-bytes1             pic x(3).
-       01  temp-bytes2             pic x(3).
+       01  temp-bytes1             pic x(10).
+       01  temp-whole-text         pic x(7).
+       01  temp-whole-shift        pic x(7).
+       01  temp-whole-num          pic 9(7).
+       01  temp-frac-text          pic x(2).
+       01  temp-frac-num           pic 9(2).
+       01  dot-count               pic 9 comp-5.
+       01  entry-text-len          pic 99 comp-5.
+       01  dot-position            pic 99 comp-5.
+       01  temp-edit-amt           pic ZZZZZZ9.99.
+       01  temp-total-edit-amt     pic ZZZZZZZZ9.99.
+       01  temp-total-bytes1       pic x(12).
+       01  temp-sig-len            pic 99 comp-5.
        01  swp-param               pic 9(4) comp-5.
        01  text-draw               pic 9(4) comp-5.
 
@@ -183,7 +347,6 @@
 
        01  entry-field-index       pic 9(4) comp-5.
 
-       01  n                       pic 99 comp-5.
        01  loop-flag               pic 99 comp-5.
            88  loop-not-terminated value 0.
            88  loop-terminated     value 1.
@@ -207,7 +370,7 @@
             03  temp-snum4          pic s9(4) comp-5.
 
        01  temp-line.
-           03  temp-char           pic x occurs 20.
+           03  temp-char           pic x occurs 40.
        01  temp-ind                pic 9(4) comp-5.
        01  temp-ind1               pic 9(4) comp-5.
        01  temp-ind2               pic 9(4) comp-5.
@@ -224,6 +387,9 @@
        01  rcl.
            copy "rectl.cpy".
 
+       01  CurrentDateTime.
+           copy "DATETIME.CPY".
+
        01 others.
            78 fm-start value NEXT.
            copy "FONTMETR.CPY".
@@ -253,6 +419,7 @@
            if boolTRUE
                perform create-client-window
                if hwndFrame not = 0
+                    perform create-print-menu-item
                     perform message-loop until loop-end
                end-if
            end-if
@@ -261,6 +428,7 @@
       *---------------------------------------------------------*
        start-up section.
            open i-o PmFile
+           open extend AuditFile
            perform find-resource-handle
            perform set-procedure-entry-point
            call OS2API 'WinInitialize'
@@ -327,7 +495,8 @@
            call OS2API 'WinDestroyWindow'   using by value hwndFrame
            call OS2API 'WinDestroyMsgQueue' using by value hmq
            call OS2API 'WinTerminate'       using by value hab
-           close PmFile.
+           close PmFile
+           close AuditFile.
       *---------------------------------------------------------*
        create-client-window section.
            compute flFrameFlags = FCF-TITLEBAR      + FCF-SYSMENU
@@ -361,6 +530,30 @@
                                   by value     0            size 2
                                   by reference hwndGraphClient
                             returning hwndGraphFrame.
+      *---------------------------------------------------------*
+      *    IDM-PRINT is not part of this tree's (missing) menu
+      *    template, so it is inserted into the frame's menu here
+      *    at run time instead, the same way the IDD-KEY dialog's
+      *    browse/delete buttons are created at WM-INITDLG time.
+       create-print-menu-item section.
+           call OS2API 'WinWindowFromID' using
+                   by value hwndFrame
+                   by value FID-MENU size 4
+                   returning hwndMenu
+
+           move MIT-END to mi-iPosition
+           move MIS-TEXT to mi-afStyle
+           move 0 to mi-afAttribute
+           move IDM-PRINT to mi-id
+           move 0 to mi-hwndSubMenu
+           move 0 to mi-hItem
+
+           call OS2API 'WinSendMsg' using
+                   by value     hwndMenu
+                   by value     MM-INSERTITEM size 4
+                   by reference MenuItemRec
+                   by reference print-menu-text
+               returning bool.
       *---------------------------------------------------------*
        MyClientWndProc section.
 
@@ -421,6 +614,9 @@
                             by value IDD-ABOUT size 2
                             by value 0 size 4
 
+               when IDM-PRINT
+                   perform print-graph
+
            end-evaluate
 
            move 0 to mresult.
@@ -506,6 +702,9 @@
                   perform set-entry-field-sizes
                   perform fill-entry-fields
                   perform fill-display-field
+                  perform create-total-display
+                  perform create-avg-display
+                  perform show-totals
 
                   call OS2API 'WinSetFocus' using
                         by value HWND-DESKTOP size 4
@@ -513,6 +712,15 @@
 
                   move 0 to mresult
 
+              when WM-CONTROL
+                  if mp1w2 = EN-CHANGE
+                      perform get-entry-field-values
+                      perform extract-numerics
+                      perform show-totals
+                  end-if
+
+                  move 0 to mresult
+
               when WM-COMMAND
                   evaluate mp1w1
                       when DID-OK
@@ -617,6 +825,17 @@
                   perform find-key-handle
                   perform set-key-field-size
                   perform fill-key-field
+                  perform create-browse-button
+                  perform create-delete-button
+                  perform create-year-field
+                  perform set-year-field-size
+                  perform fill-year-field
+                  perform create-key-field2
+                  perform create-year-field2
+                  perform set-key-field-size2
+                  perform set-year-field-size2
+                  perform fill-key-field2
+                  perform fill-year-field2
 
                   call OS2API 'WinSetFocus' using
                         by value HWND-DESKTOP size 4
@@ -628,10 +847,25 @@
                   evaluate mp1w1
                       when DID-OK
                           perform get-key-field-value
+                          perform get-year-field-value
                           perform load-record-from-disk
+                          perform get-key-field-value2
+                          perform get-year-field-value2
+                          perform check-for-empty-key2
+                          if compare-key-present
+                              perform load-compare-record-from-disk
+                          else
+                              initialize real-numeric-values2
+                          end-if
                           call OS2API 'WinDismissDlg' using
                                        by value hwnd
                                        by value 0 size 2
+                      when IDD-BROWSEBTN
+                          perform browse-existing-keys
+                      when IDD-DELETEBTN
+                          perform get-key-field-value
+                          perform get-year-field-value
+                          perform delete-record-from-disk
                   end-evaluate
 
                   move 0 to mresult
@@ -677,7 +911,7 @@
            move temp-hwnd to hwndKeyField.
 
        set-entry-field-sizes section.
-           move 3 to temp-mp1w1
+           move 10 to temp-mp1w1
            move 0 to temp-mp1w2
            move 1 to entry-field-index
            perform 12 times
@@ -698,6 +932,32 @@
                    by value temp-mp1
                    by value 0            size 4.
 
+       create-year-field section.
+           call OS2API 'WinCreateWindow' using
+                   by value     hwndDialog
+                   by reference WC-ENTRYFIELD
+                   by reference nullText
+                   by value     WS-VISIBLE size 4
+                   by value     140    size 4
+                   by value     40     size 4
+                   by value     50     size 4
+                   by value     24     size 4
+                   by value     hwndDialog size 4
+                   by value     HWND-TOP   size 4
+                   by value     IDD-ENTRYFLDYEAR size 4
+                   by value     0      size 4
+                   by value     0      size 4
+               returning hwndYearField.
+
+       set-year-field-size section.
+           move 4 to temp-mp1w1
+           move 0 to temp-mp1w2
+           call OS2API 'WinSendMsg'using
+                   by value hwndYearField
+                   by value EM-SETTEXTLIMIT   size 2
+                   by value temp-mp1
+                   by value 0            size 4.
+
        fill-entry-fields section.
            move 1 to entry-field-index
            perform 12 times
@@ -716,7 +976,270 @@
        fill-key-field section.
            call OS2API 'WinSetWindowText' using
                   by value hwndKeyField
-                  by reference input-key-field.
+                  by reference key-data.
+
+       fill-year-field section.
+           call OS2API 'WinSetWindowText' using
+                  by value hwndYearField
+                  by reference key-year.
+
+       create-key-field2 section.
+           call OS2API 'WinCreateWindow' using
+                   by value     hwndDialog
+                   by reference WC-ENTRYFIELD
+                   by reference nullText
+                   by value     WS-VISIBLE size 4
+                   by value     8      size 4
+                   by value     72     size 4
+                   by value     70     size 4
+                   by value     24     size 4
+                   by value     hwndDialog size 4
+                   by value     HWND-TOP   size 4
+                   by value     IDD-ENTRYFLDKEY2 size 4
+                   by value     0      size 4
+                   by value     0      size 4
+               returning hwndKeyField2.
+
+       create-year-field2 section.
+           call OS2API 'WinCreateWindow' using
+                   by value     hwndDialog
+                   by reference WC-ENTRYFIELD
+                   by reference nullText
+                   by value     WS-VISIBLE size 4
+                   by value     140    size 4
+                   by value     72     size 4
+                   by value     50     size 4
+                   by value     24     size 4
+                   by value     hwndDialog size 4
+                   by value     HWND-TOP   size 4
+                   by value     IDD-ENTRYFLDYEAR2 size 4
+                   by value     0      size 4
+                   by value     0      size 4
+               returning hwndYearField2.
+
+       set-key-field-size2 section.
+           move 6 to temp-mp1w1
+           move 0 to temp-mp1w2
+           call OS2API 'WinSendMsg'using
+                   by value hwndKeyField2
+                   by value EM-SETTEXTLIMIT   size 2
+                   by value temp-mp1
+                   by value 0            size 4.
+
+       set-year-field-size2 section.
+           move 4 to temp-mp1w1
+           move 0 to temp-mp1w2
+           call OS2API 'WinSendMsg'using
+                   by value hwndYearField2
+                   by value EM-SETTEXTLIMIT   size 2
+                   by value temp-mp1
+                   by value 0            size 4.
+
+       fill-key-field2 section.
+           call OS2API 'WinSetWindowText' using
+                  by value hwndKeyField2
+                  by reference key-data2.
+
+       fill-year-field2 section.
+           call OS2API 'WinSetWindowText' using
+                  by value hwndYearField2
+                  by reference key-year2.
+
+       get-key-field-value2 section.
+           move low-values to input-key-field2
+           call OS2API 'WinQueryWindowText' using
+                   by value        hwndKeyField2
+                   by value        7               size 2
+                   by reference    input-key-field2
+               returning bool.
+
+       get-year-field-value2 section.
+           move low-values to key-year2
+           call OS2API 'WinQueryWindowText' using
+                   by value        hwndYearField2
+                   by value        5               size 2
+                   by reference    key-year2
+               returning bool.
+
+       create-total-display section.
+           call OS2API 'WinCreateWindow' using
+                   by value     hwndDialog
+                   by reference WC-STATIC
+                   by reference nullText
+                   by value     WS-VISIBLE + SS-TEXT size 4
+                   by value     8      size 4
+                   by value     200    size 4
+                   by value     140    size 4
+                   by value     16     size 4
+                   by value     hwndDialog size 4
+                   by value     HWND-TOP   size 4
+                   by value     IDD-TOTALDISPLAY size 4
+                   by value     0      size 4
+                   by value     0      size 4
+               returning hwndTotalDisplay.
+
+       create-avg-display section.
+           call OS2API 'WinCreateWindow' using
+                   by value     hwndDialog
+                   by reference WC-STATIC
+                   by reference nullText
+                   by value     WS-VISIBLE + SS-TEXT size 4
+                   by value     8      size 4
+                   by value     180    size 4
+                   by value     140    size 4
+                   by value     16     size 4
+                   by value     hwndDialog size 4
+                   by value     HWND-TOP   size 4
+                   by value     IDD-AVGDISPLAY size 4
+                   by value     0      size 4
+                   by value     0      size 4
+               returning hwndAvgDisplay.
+
+       recompute-totals section.
+           move 0 to running-total
+           perform varying entry-field-index from 1 by 1 until
+                   entry-field-index > 12
+               add real-num-val(entry-field-index) to running-total
+           end-perform
+           compute running-average = running-total / 12
+           move running-total to temp-total-edit-amt
+           perform left-justify-total-edit-amt
+           move low-values to total-display-amt
+           move temp-total-bytes1(1:temp-sig-len) to
+                 total-display-amt(1:temp-sig-len)
+           move running-average to temp-edit-amt
+           perform left-justify-edit-amt
+           move low-values to avg-display-amt
+           move temp-bytes1(1:temp-sig-len) to
+                 avg-display-amt(1:temp-sig-len).
+
+       show-totals section.
+           perform recompute-totals
+           call OS2API 'WinSetWindowText' using
+                  by value hwndTotalDisplay
+                  by reference total-display-text
+           call OS2API 'WinSetWindowText' using
+                  by value hwndAvgDisplay
+                  by reference avg-display-text.
+
+       create-browse-button section.
+           call OS2API 'WinCreateWindow' using
+                   by value     hwndDialog
+                   by reference WC-BUTTON
+                   by reference browse-btn-text
+                   by value     WS-VISIBLE + BS-PUSHBUTTON size 4
+                   by value     8      size 4
+                   by value     8      size 4
+                   by value     60     size 4
+                   by value     24     size 4
+                   by value     hwndDialog size 4
+                   by value     HWND-TOP   size 4
+                   by value     IDD-BROWSEBTN size 4
+                   by value     0      size 4
+                   by value     0      size 4
+               returning hwndBrowseBtn.
+
+       create-delete-button section.
+           call OS2API 'WinCreateWindow' using
+                   by value     hwndDialog
+                   by reference WC-BUTTON
+                   by reference delete-btn-text
+                   by value     WS-VISIBLE + BS-PUSHBUTTON size 4
+                   by value     72     size 4
+                   by value     8      size 4
+                   by value     60     size 4
+                   by value     24     size 4
+                   by value     hwndDialog size 4
+                   by value     HWND-TOP   size 4
+                   by value     IDD-DELETEBTN size 4
+                   by value     0      size 4
+                   by value     0      size 4
+               returning hwndDeleteBtn.
+
+       browse-existing-keys section.
+           move low-values to file-record-key
+           start PmFile key is not less than file-record-key
+               invalid key
+                   continue
+           end-start
+           move spaces to browse-list
+           move 1 to browse-ptr
+           move 0 to browse-key-count
+           move 'N' to browse-eof-flag
+           move 'N' to browse-truncated-flag
+           read PmFile next record
+               at end
+                   move 'Y' to browse-eof-flag
+           end-read
+           perform browse-scan-loop until browse-eof
+           if browse-truncated
+               string "..." delimited by size
+                   into browse-list with pointer browse-ptr
+           end-if
+           if browse-key-count = 0
+               call OS2API 'WinMessageBox'
+                   using by value HWND-DESKTOP size 4
+                         by value HWND-DESKTOP size 4
+                         by reference no-keys-message
+                         by reference szClientClass
+                         by value 0 size 2
+                         by value MB-OK
+                   returning temp-short
+           else
+               call OS2API 'WinMessageBox'
+                   using by value HWND-DESKTOP size 4
+                         by value HWND-DESKTOP size 4
+                         by reference browse-message
+                         by reference szClientClass
+                         by value 0 size 2
+                         by value MB-OK
+                   returning temp-short
+           end-if.
+
+       browse-scan-loop section.
+      *        each key+delimiter takes 11 bytes; stop short of the
+      *        end of browse-list so there is always room left to
+      *        append the "..." truncation marker rather than let
+      *        STRING run past the field with no diagnostic.
+           if browse-ptr > 187
+               set browse-truncated to true
+               set browse-eof to true
+           else
+               string file-record-key delimited by size
+                      " "             delimited by size
+                   into browse-list with pointer browse-ptr
+               add 1 to browse-key-count
+               read PmFile next record
+                   at end
+                       move 'Y' to browse-eof-flag
+               end-read
+           end-if.
+
+       delete-record-from-disk section.
+           perform capitalize-key
+           move input-key-field to file-record-key
+           delete PmFile record
+               invalid key
+                   call OS2API 'WinMessageBox'
+                       using by value HWND-DESKTOP size 4
+                             by value HWND-DESKTOP size 4
+                             by reference not-deleted-message
+                             by reference szClientClass
+                             by value 0 size 2
+                             by value MB-OK
+                       returning temp-short
+               not invalid key
+                   move low-values to saved-contents
+                   move saved-contents to entry-field-contents
+                   call OS2API 'WinMessageBox'
+                       using by value HWND-DESKTOP size 4
+                             by value HWND-DESKTOP size 4
+                             by reference deleted-message
+                             by reference szClientClass
+                             by value 0 size 2
+                             by value MB-OK
+                       returning temp-short
+           end-delete.
 
        get-entry-field-values section.
            move low-values to entry-field-contents
@@ -724,7 +1247,7 @@
            perform 12 times
                call OS2API 'WinQueryWindowText' using
                    by value hwndEntryField(entry-field-index)
-                   by value 5 size 2
+                   by value 11 size 2
                    by reference entry-field-data(entry-field-index)
                returning bool
                add 1 to entry-field-index
@@ -738,38 +1261,105 @@
                    by reference    input-key-field
                returning bool.
 
+       get-year-field-value section.
+           move low-values to key-year
+           call OS2API 'WinQueryWindowText' using
+                   by value        hwndYearField
+                   by value        5               size 2
+                   by reference    key-year
+               returning bool.
+
        extract-numerics section.
            set numerics-pass to true
            perform varying entry-field-index from 1 by 1 until
                    entry-field-index > 12
-               move entry-field-data(entry-field-index) to temp-bytes1
-               move spaces to temp-bytes2
-               move 3 to n
-               if temp-bytes1(3:1) = low-values or spaces
-                   if temp-bytes1(2:1) = low-values or spaces
-                       if temp-bytes1(1:1) = low-values or spaces
-                           move temp-bytes1 to temp-bytes2
-                       else
-                           move temp-bytes1(1:1) to temp-bytes2(3:1)
-                       end-if
-                   else
-                       move temp-bytes1(1:2) to temp-bytes2(2:2)
+               move entry-field-data(entry-field-index)(1:10)
+                                                     to temp-bytes1
+               move 0 to dot-count
+               inspect temp-bytes1 tallying dot-count for all "."
+               perform varying entry-text-len from 10 by -1 until
+                       entry-text-len = 0 or
+                       (temp-bytes1(entry-text-len:1) not = space and
+                        temp-bytes1(entry-text-len:1) not = low-values)
+               end-perform
+               move 0 to dot-position
+               perform varying i from 1 by 1 until
+                       i > entry-text-len or dot-position > 0
+                   if temp-bytes1(i:1) = "."
+                       move i to dot-position
                    end-if
-               else
-                   move temp-bytes1 to temp-bytes2
-               end-if
-               inspect temp-bytes2 replacing leading low-values by "0"
-               inspect temp-bytes2 replacing leading spaces by "0"
-               if temp-bytes2 not numeric
+               end-perform
+      *        either no decimal point and more digits than
+      *        temp-whole-text can hold, or a decimal point present
+      *        with a whole part longer than temp-whole-text can
+      *        hold: either way UNSTRING would silently truncate the
+      *        figure instead of reporting it, so treat it like any
+      *        other bad entry rather than accepting a truncated
+      *        value.
+               if (dot-count = 0 and entry-text-len > 7) or
+                  (dot-count > 0 and dot-position > 8)
                    if numerics-pass
                        set numerics-fail to true
                        move entry-field-index to fail-index
                    end-if
                    move 0 to real-num-val(entry-field-index)
                else
-                   move temp-bytes2 to real-num-val(entry-field-index)
+                   move spaces to temp-whole-text
+                   move "00" to temp-frac-text
+                   unstring temp-bytes1 delimited by "."
+                       into temp-whole-text temp-frac-text
+                   end-unstring
+                   perform right-justify-whole-part
+                   if temp-frac-text(1:1) = low-values or
+                      temp-frac-text(1:1) = spaces
+                       move "0" to temp-frac-text(1:1)
+                   end-if
+                   if temp-frac-text(2:1) = low-values or
+                      temp-frac-text(2:1) = spaces
+                       move "0" to temp-frac-text(2:1)
+                   end-if
+                   if temp-whole-text not numeric or
+                      temp-frac-text not numeric
+                       if numerics-pass
+                           set numerics-fail to true
+                           move entry-field-index to fail-index
+                       end-if
+                       move 0 to real-num-val(entry-field-index)
+                   else
+                       move temp-whole-text to temp-whole-num
+                       move temp-frac-text  to temp-frac-num
+                       compute real-num-val(entry-field-index) =
+                               temp-whole-num + (temp-frac-num / 100)
+                   end-if
                end-if
            end-perform.
+
+       right-justify-whole-part section.
+      *        temp-whole-text comes out of UNSTRING left-justified
+      *        (digits first, trailing spaces), so its significant
+      *        length is found by scanning back from the end for the
+      *        last non-space/non-low-values byte, the same way
+      *        entry-text-len is computed above.
+           perform varying i from 7 by -1 until i = 0
+                   or (temp-whole-text(i:1) not = space and
+                       temp-whole-text(i:1) not = low-values)
+           end-perform
+           compute temp-sig-len = i
+           if temp-sig-len = 0
+               move "0000000" to temp-whole-text
+           else
+               if temp-sig-len < 7
+                   move temp-whole-text(1:temp-sig-len)
+                                               to temp-whole-shift
+                   move spaces to temp-whole-text
+                   compute i = 7 - temp-sig-len + 1
+                   move temp-whole-shift(1:temp-sig-len)
+                                   to temp-whole-text(i:temp-sig-len)
+               end-if
+               inspect temp-whole-text replacing leading low-values
+                                                          by space
+               inspect temp-whole-text replacing leading space by "0"
+           end-if.
       *---------------------------------------------------------*
        MyGraphsWndProc section.
 
@@ -857,12 +1447,105 @@
            if temp-line = spaces
                move 0 to temp-ind
            else
-               perform varying temp-ind from 20 by -1 until
+               perform varying temp-ind from 40 by -1 until
                                         temp-char(temp-ind) not = spaces
                end-perform
            end-if
            move temp-ind to strlen.
 
+       print-graph section.
+           set dop-pszLogAddress      to address of printer-queue-name
+           set dop-pszDriverName      to address of printer-driver-name
+           set dop-pdriv              to null
+           set dop-pszDataType        to null
+           set dop-pszComment         to null
+           set dop-pszQueueProcName   to null
+           set dop-pszQueueProcParams to null
+           set dop-pszSpoolerParams   to null
+           set dop-pszNetworkParams   to null
+
+           call OS2API 'DevOpenDC' using
+                   by value     hab
+                   by value     OD-QUEUED size 4
+                   by reference printer-queue-name
+                   by value     4 size 4
+                   by reference devopen-dop
+                   by value     0 size 4
+               returning hdcPrint
+
+           call OS2API 'GpiCreatePS' using
+                   by value     hab
+                   by value     hdcPrint
+                   by reference print-sizl
+                   by value     GPIT-NORMAL + PU-PELS size 4
+               returning hpsPrint
+
+      *    draw-graph's layout is driven by cxCaps/cyChar/cyDesc and
+      *    cxClient/cyClient; save the on-screen values and replace
+      *    them with the printer PS/DC's own font metrics and page
+      *    size for the duration of the print, so the graph is scaled
+      *    to the page instead of to screen device units.
+           move cxCaps   to saved-cxCaps
+           move cyChar   to saved-cyChar
+           move cyDesc   to saved-cyDesc
+           move cxClient to saved-cxClient
+           move cyClient to saved-cyClient
+
+           call OS2API 'GpiQueryFontMetrics' using
+                        by value hpsPrint
+                        by value size-of-fm size 4
+                        by reference FONTMETRICS
+               returning bool
+
+           move FONTMETRICS-lEmInc          to cxCaps
+           move FONTMETRICS-lMaxBaselineExt to cyChar
+           move FONTMETRICS-lMaxDescender   to cyDesc
+
+           call OS2API 'DevQueryCaps' using
+                        by value hdcPrint
+                        by value CAPS-WIDTH size 4
+                        by value 2 size 4
+                        by reference print-caps-arr
+               returning bool
+
+           move print-caps-width  to cxClient
+           move print-caps-height to cyClient
+
+           move DEVESC-STARTDOC to devesc-code
+           move 8 to devesc-length
+           move 0 to devesc-outlen
+           call OS2API 'DevEscape' using
+                   by value     hdcPrint
+                   by value     devesc-code size 4
+                   by value     devesc-length size 4
+                   by reference print-doc-name
+                   by reference devesc-outlen
+                   by value     0 size 4
+               returning bool
+
+           move hpsPrint to hps
+           perform draw-graph
+
+           move DEVESC-ENDDOC to devesc-code
+           move 0 to devesc-length
+           call OS2API 'DevEscape' using
+                   by value     hdcPrint
+                   by value     devesc-code size 4
+                   by value     devesc-length size 4
+                   by value     0 size 4
+                   by reference devesc-length
+                   by value     0 size 4
+               returning bool
+
+           call OS2API 'GpiDestroyPS' using by value hpsPrint
+           call OS2API 'DevCloseDC'  using by value hdcPrint
+
+           move saved-cxCaps   to cxCaps
+           move saved-cyChar   to cyChar
+           move saved-cyDesc   to cyDesc
+           move saved-cxClient to cxClient
+           move saved-cyClient to cyClient.
+
        draw-graph section.
              call OS2API 'GpiSetPattern'
                             using by value hps
@@ -877,6 +1560,16 @@
                  move spaces to temp-line
              else
                  move key-data to title-key
+                 move key-year to title-year
+                 if compare-key-present
+                     move " vs " to title-vs
+                     move key-data2 to title-key2
+                     move key-year2 to title-year2
+                 else
+                     move spaces to title-vs
+                     move spaces to title-key2
+                     move spaces to title-year2
+                 end-if
                  move header-text to temp-line
              end-if
              perform find-string-len
@@ -892,10 +1585,12 @@
                divide 2 into temp-ind1
                multiply 2 by temp-ind1
                if temp-ind1 = entry-field-index
+                   move 1 to month-is-even
                    call OS2API 'GpiSetColor'
                                 using by value hps
                                       by value CLR-BLUE size 4
                else
+                   move 0 to month-is-even
                    call OS2API 'GpiSetColor'
                                 using by value hps
                                       by value CLR-RED size 4
@@ -917,6 +1612,7 @@
 
                compute x = cxCaps * 10
                compute y = y - (cyDesc + cyChar / 2) + 5
+               move y to row-y
 
                call OS2API 'GpiMove'
                                 using by value hps
@@ -931,6 +1627,37 @@
                                       by value 0 size 4
                                       by value 0 size 4
                end-if
+
+      *        compare-key-present draws the second key's figure for
+      *        the same month as a shorter bar in the lower half of
+      *        the same row, in a distinct colour pair, so the two
+      *        keys' bars appear side by side.
+               if compare-key-present
+                   if month-is-even = 1
+                       call OS2API 'GpiSetColor'
+                                    using by value hps
+                                          by value CLR-GREEN size 4
+                   else
+                       call OS2API 'GpiSetColor'
+                                    using by value hps
+                                          by value CLR-DARKGRAY size 4
+                   end-if
+                   compute x = cxCaps * 10
+                   compute y = row-y + (cyChar / 2)
+                   call OS2API 'GpiMove'
+                                    using by value hps
+                                          by reference ptl
+                   compute x = x + real-num-val2(entry-field-index) / 5
+                   compute y = y + cyChar / 2 - 1
+                   if real-num-val2(entry-field-index) not = 0
+                       call OS2API 'GpiBox'
+                                    using by value hps
+                                          by value DRO-FILL size 4
+                                          by reference ptl
+                                          by value 0 size 4
+                                          by value 0 size 4
+                   end-if
+               end-if
            end-perform.
 
        show-graph section.
@@ -946,9 +1673,11 @@
            move input-key-field to file-record-key
            read PmFile
                invalid key
+                   initialize real-numeric-values
                    move low-values to saved-contents
                not invalid key
-                   move file-field-contents to saved-contents
+                   move file-field-contents to real-numeric-values
+                   perform format-numerics-to-text
            end-read
            move saved-contents to entry-field-contents
            perform extract-numerics
@@ -957,12 +1686,67 @@
         save-record-to-disk section.
            perform capitalize-key
            move input-key-field to file-record-key
-           move saved-contents to file-field-contents
+           perform read-old-contents-for-audit
+           move real-numeric-values to file-field-contents
+           move 'WRITE' to audit-action
            write PmFileRecord
                invalid key
+                   move 'REWRITE' to audit-action
                    rewrite PmFileRecord
                    end-rewrite
-           end-write.
+           end-write
+           perform write-audit-record.
+
+       read-old-contents-for-audit section.
+           move low-values to audit-old-contents
+           read PmFile
+               invalid key
+                   continue
+               not invalid key
+                   move file-field-contents to audit-old-contents
+           end-read.
+
+       write-audit-record section.
+           call OS2API 'DosGetDateTime' using
+                   by reference CurrentDateTime
+               returning bool
+           move file-record-key to audit-key
+           move dt-year   to audit-year
+           move dt-month  to audit-month
+           move dt-day    to audit-day
+           move dt-hour   to audit-hour
+           move dt-minute to audit-minute
+           move dt-second to audit-second
+           move file-field-contents to audit-new-contents
+           write AuditRecord.
+
+       format-numerics-to-text section.
+           perform varying entry-field-index from 1 by 1 until
+                   entry-field-index > 12
+               move real-num-val(entry-field-index) to temp-edit-amt
+               perform left-justify-edit-amt
+               move low-values to saved-month-data(entry-field-index)
+               move temp-bytes1(1:temp-sig-len) to
+                     saved-month-data(entry-field-index)(1:temp-sig-len)
+           end-perform.
+
+       left-justify-edit-amt section.
+           perform varying i from 1 by 1 until i > 10
+                   or temp-edit-amt(i:1) not = space
+           end-perform
+           compute temp-sig-len = 10 - i + 1
+           move spaces to temp-bytes1
+           move temp-edit-amt(i:temp-sig-len) to
+                                       temp-bytes1(1:temp-sig-len).
+
+       left-justify-total-edit-amt section.
+           perform varying i from 1 by 1 until i > 12
+                   or temp-total-edit-amt(i:1) not = space
+           end-perform
+           compute temp-sig-len = 12 - i + 1
+           move spaces to temp-total-bytes1
+           move temp-total-edit-amt(i:temp-sig-len) to
+                                 temp-total-bytes1(1:temp-sig-len).
 
        capitalize-key section.
            perform varying i from 1 by 1 until i > 6
@@ -982,3 +1766,33 @@
                    set key-not-empty to true
                end-if
            end-perform.
+
+       capitalize-key2 section.
+           perform varying i from 1 by 1 until i > 6
+               move input-key-field2(i:1) to test-char
+               if test-num > 96 and < 123
+                   subtract 32 from test-num
+                   move test-char to input-key-field2(i:1)
+               end-if
+           end-perform.
+
+       check-for-empty-key2 section.
+           set compare-key-absent to true
+           perform varying i from 1 by 1 until i > 6
+                   or compare-key-present
+               if input-key-field2(i:1) = spaces or low-values
+                   next sentence
+               else
+                   set compare-key-present to true
+               end-if
+           end-perform.
+
+       load-compare-record-from-disk section.
+           perform capitalize-key2
+           move input-key-field2 to file-record-key
+           read PmFile
+               invalid key
+                   initialize real-numeric-values2
+               not invalid key
+                   move file-field-contents to real-numeric-values2
+           end-read.
