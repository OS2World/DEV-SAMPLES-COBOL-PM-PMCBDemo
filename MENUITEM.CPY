@@ -0,0 +1,11 @@
+      *---------------------------------------------------------*
+      * MENUITEM.CPY  --  PM MENUITEM structure, used as the
+      * MM-INSERTITEM parameter when a menu item is added at
+      * run time rather than coming from a resource template.
+      *---------------------------------------------------------*
+       03  mi-iPosition             pic s9(4) comp-5.
+       03  mi-afStyle               pic 9(4)  comp-5.
+       03  mi-afAttribute           pic 9(4)  comp-5.
+       03  mi-id                    pic 9(4)  comp-5.
+       03  mi-hwndSubMenu           pic 9(9)  comp-5.
+       03  mi-hItem                 pic 9(9)  comp-5.
