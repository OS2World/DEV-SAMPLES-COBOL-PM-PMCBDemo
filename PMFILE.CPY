@@ -0,0 +1,15 @@
+      *---------------------------------------------------------*
+      * PMFILE.CPY
+      *
+      * Record layout for PmFile (demofile.ism), shared between
+      * PMDEMO2 and the batch programs that read or load the same
+      * indexed file.
+      *---------------------------------------------------------*
+       01  PmFileRecord.
+            03 file-record-key.
+      *        file-key-year keeps one record per code per year, so
+      *        a new year's figures no longer overwrite the last.
+                05 file-key-code   pic x(6).
+                05 file-key-year   pic x(4).
+            03 file-field-contents.
+                05 file-month-amt  pic 9(7)v99 comp-3 occurs 12.
