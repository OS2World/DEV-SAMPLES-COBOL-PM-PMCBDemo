@@ -0,0 +1,124 @@
+      $set ans85 mf noosvs defaultbyte"00" callfh"extfh"
+      *--------------------------------------------------------------*
+      * PMSALRPT.CBL
+      *
+      * Stand-alone annual sales summary report. Reads every record
+      * in PmFile (demofile.ism) sequentially, totals the 12 monthly
+      * figures held in file-field-contents, and prints one line per
+      * key with a 12-month total, plus a grand total across all keys.
+      * Author B J Edwards
+      *--------------------------------------------------------------*
+       environment division.
+       input-output section.
+       file-control.
+           select PmFile assign "demofile.ism"
+           organization is indexed
+           record key is file-record-key
+           access is sequential.
+
+           select SalesReport assign "salesrpt.lst"
+           organization is line sequential.
+
+       file section.
+       fd  PmFile.
+           copy "PMFILE.CPY".
+
+       fd  SalesReport.
+       01  report-line                pic x(80).
+
+       working-storage section.
+
+       01  report-eof-flag            pic x      value 'N'.
+           88  report-eof                        value 'Y'.
+
+       01  rec-numeric-values.
+           03  rec-num-val            pic 9(7)v99 comp-3 occurs 12.
+
+       01  key-total                  pic 9(9)v99 comp-3.
+       01  grand-total                pic 9(9)v99 comp-3.
+       01  key-count                  pic 9(5) value 0.
+
+       01  month-index                pic 99 comp-5.
+
+       01  heading-line-1.
+           03                 pic x(20) value "ANNUAL SALES SUMMARY".
+           03                 pic x(60) value spaces.
+       01  heading-line-2.
+           03                         pic x(10) value "KEY".
+           03                         pic x(10) value "TOTAL".
+           03                         pic x(60) value spaces.
+       01  detail-line.
+           03  detail-key             pic x(10).
+           03  detail-total           pic zzzzzzzz9.99.
+           03                         pic x(58) value spaces.
+       01  total-line.
+           03                         pic x(16) value "GRAND TOTAL".
+           03  grand-total-disp       pic zzzzzzzz9.99.
+           03                         pic x(52) value spaces.
+       01  count-line.
+           03                         pic x(16) value "KEYS READ".
+           03  key-count-disp         pic zzzz9.
+           03                         pic x(59) value spaces.
+
+      *---------------------------------------------------------*
+       procedure division.
+       main section.
+           perform start-up
+           perform read-first-record
+           perform process-all-records until report-eof
+           perform print-summary
+           perform shut-down
+           stop run.
+      *---------------------------------------------------------*
+       start-up section.
+           open input PmFile
+           open output SalesReport
+           move 0 to grand-total
+           move heading-line-1 to report-line
+           write report-line
+           move heading-line-2 to report-line
+           write report-line.
+      *---------------------------------------------------------*
+       read-first-record section.
+           read PmFile next record
+               at end
+                   set report-eof to true
+           end-read.
+      *---------------------------------------------------------*
+       process-all-records section.
+           perform unpack-monthly-amounts
+           perform print-detail-line
+           add key-total to grand-total
+           add 1 to key-count
+           read PmFile next record
+               at end
+                   set report-eof to true
+           end-read.
+      *---------------------------------------------------------*
+       unpack-monthly-amounts section.
+           move file-field-contents to rec-numeric-values
+           move 0 to key-total
+           perform varying month-index from 1 by 1 until
+                   month-index > 12
+               add rec-num-val(month-index) to key-total
+           end-perform.
+      *---------------------------------------------------------*
+       print-detail-line section.
+           move file-record-key to detail-key
+           move key-total to detail-total
+           move detail-line to report-line
+           write report-line.
+      *---------------------------------------------------------*
+       print-summary section.
+           move spaces to report-line
+           write report-line
+           move grand-total to grand-total-disp
+           move total-line to report-line
+           write report-line
+           move key-count to key-count-disp
+           move count-line to report-line
+           write report-line.
+      *---------------------------------------------------------*
+       shut-down section.
+           close PmFile
+           close SalesReport.
