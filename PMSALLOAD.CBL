@@ -0,0 +1,80 @@
+      $set ans85 mf noosvs defaultbyte"00" callfh"extfh"
+      *--------------------------------------------------------------*
+      * PMSALLOAD.CBL
+      *
+      * Stand-alone batch loader for PmFile (demofile.ism). Reads a
+      * flat sequential extract file of PmFileRecord-shaped records
+      * (key plus twelve monthly figures, laid out the same way as
+      * PMFILE.CPY) and writes or rewrites the matching record into
+      * demofile.ism for each one, so month-end figures produced by
+      * another feeder system can be loaded in a single pass instead
+      * of being re-keyed by hand through ClientWndProc's IDM-ENTRIES
+      * flow.
+      * Author B J Edwards
+      *--------------------------------------------------------------*
+       environment division.
+       input-output section.
+       file-control.
+           select ExtractFile assign "salesext.dat"
+           organization is sequential.
+
+           select PmFile assign "demofile.ism"
+           organization is indexed
+           record key is file-record-key
+           access is dynamic.
+
+       file section.
+       fd  ExtractFile.
+       01  ExtractRecord.
+           03 ext-record-key.
+               05 ext-key-code        pic x(6).
+               05 ext-key-year        pic x(4).
+           03 ext-field-contents.
+               05 ext-month-amt       pic 9(7)v99 comp-3 occurs 12.
+
+       fd  PmFile.
+           copy "PMFILE.CPY".
+
+       working-storage section.
+
+       01  extract-eof-flag           pic x      value 'N'.
+           88  extract-eof                       value 'Y'.
+
+       01  load-count                 pic 9(5)   value 0.
+
+      *---------------------------------------------------------*
+       procedure division.
+       main section.
+           perform start-up
+           perform read-first-record
+           perform process-all-records until extract-eof
+           perform shut-down
+           stop run.
+      *---------------------------------------------------------*
+       start-up section.
+           open input ExtractFile
+           open i-o PmFile.
+      *---------------------------------------------------------*
+       read-first-record section.
+           read ExtractFile
+               at end
+                   set extract-eof to true
+           end-read.
+      *---------------------------------------------------------*
+       process-all-records section.
+           move ext-record-key to file-record-key
+           move ext-field-contents to file-field-contents
+           write PmFileRecord
+               invalid key
+                   rewrite PmFileRecord
+                   end-rewrite
+           end-write
+           add 1 to load-count
+           read ExtractFile
+               at end
+                   set extract-eof to true
+           end-read.
+      *---------------------------------------------------------*
+       shut-down section.
+           close ExtractFile
+           close PmFile.
